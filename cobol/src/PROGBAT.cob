@@ -0,0 +1,458 @@
+      ******************************************************************
+      *    PROGRAM-ID:     PROG-BATCH
+      *    AUTHOR:         M. OKONJO-PATEL
+      *    INSTALLATION:   GENERAL LEDGER SYSTEMS
+      *    DATE-WRITTEN:   2026-08-09
+      *    DATE-COMPILED:
+      *
+      *    BATCH DRIVER THAT READS THE TRANSACTIONS FILE OF DIVIDEND/
+      *    DIVISOR PAIRS, CALLS PROG FOR EACH RECORD, AND SUMMARIZES
+      *    HOW MANY ROWS RAISED EC-ARGUMENT-FUNCTION VERSUS HOW MANY
+      *    COMPUTED CLEANLY.  THIS LETS A FULL DAY OF PRORATION OR
+      *    ALLOCATION TRANSACTIONS BE VALIDATED BEFORE POSTING.
+      *
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------- ----  ------------------------------------------
+      *    2026-08-09 MOP   ORIGINAL PROGRAM
+      ******************************************************************
+       IDENTIFICATION   DIVISION.
+       PROGRAM-ID.      PROG-BATCH.
+       ENVIRONMENT      DIVISION.
+       INPUT-OUTPUT     SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTIONS ASSIGN TO "TRANSACT"
+              ORGANIZATION SEQUENTIAL
+              FILE STATUS IS DL-TRAN-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPTFIL"
+              ORGANIZATION SEQUENTIAL
+              FILE STATUS IS DL-CKPT-STATUS.
+           SELECT REJECTS ASSIGN TO "REJECTS"
+              ORGANIZATION SEQUENTIAL
+              FILE STATUS IS DL-REJ-STATUS.
+       DATA             DIVISION.
+       FILE             SECTION.
+       FD  TRANSACTIONS.
+       01  FD-TRAN-RECORD                PIC X(16).
+       FD  CHECKPOINT-FILE.
+       01  FD-CHECKPOINT-RECORD          PIC X(1268).
+       FD  REJECTS.
+       01  FD-REJECT-RECORD              PIC X(50).
+       WORKING-STORAGE  SECTION.
+           COPY TRANREC.
+           COPY EXCTAB.
+           COPY CHKPT.
+           COPY REJREC.
+       01  DL-REJ-STATUS                 PIC X(02).
+       01  DL-REJECT-SW                  PIC X(01).
+       01  DL-REJECT-COUNT                PIC 9(08) VALUE ZERO.
+       01  DL-EXC-SUB                    PIC 9(02).
+       01  DL-EXC-DESC-OUT                PIC X(32).
+       01  DL-TRAN-STATUS                PIC X(02).
+       01  DL-CKPT-STATUS                PIC X(02).
+       01  DL-CKP-TARGET-COUNT           PIC 9(08) VALUE ZERO.
+       01  DL-CKP-INTERVAL               PIC 9(04) VALUE 0100.
+       01  DL-CKP-QUOTIENT               PIC 9(08).
+       01  DL-CKP-REMAINDER              PIC 9(04).
+       01  DL-EOF-SW                     PIC X(01) VALUE 'N'.
+           88  DL-EOF                    VALUE 'Y'.
+       01  DL-REJECTS-OPEN-SW            PIC X(01) VALUE 'N'.
+           88  DL-REJECTS-OPEN           VALUE 'Y'.
+       01  DL-PROG-CALLED-SW             PIC X(01) VALUE 'N'.
+           88  DL-PROG-CALLED            VALUE 'Y'.
+       01  DL-CALL-DIVIDEND               PIC S9(6)V9(4).
+       01  DL-CALL-DIVISOR                PIC S9(6)V9(4).
+       01  DL-RESULT                     PIC S9(4)V9(4) COMP-5.
+       01  DL-EXCEPTION-STATUS-OUT       PIC X(32).
+       01  DL-RANGE-ERROR-OUT            PIC X(01).
+       01  DL-RUN-ID                     PIC X(08).
+       01  DL-EXCEPTION-COUNT            PIC 9(08) VALUE ZERO.
+       01  DL-CLEAN-COUNT                PIC 9(08) VALUE ZERO.
+       01  DL-RANGE-ERROR-COUNT          PIC 9(08) VALUE ZERO.
+       01  DL-RECORDS-READ               PIC 9(08) VALUE ZERO.
+       01  DL-DIVISOR-TABLE.
+           05  DL-DVT-ENTRY OCCURS 50 TIMES.
+               10  DL-DVT-DIVISOR        PIC S9(4)V9(4).
+               10  DL-DVT-EXC-COUNT      PIC 9(08).
+               10  DL-DVT-CLEAN-COUNT    PIC 9(08).
+       01  DL-DIVISOR-COUNT               PIC 9(04) VALUE ZERO.
+       01  DL-DVT-SUB                     PIC 9(04).
+       01  DL-DVT-FOUND-SW                PIC X(01).
+       01  DL-DVT-FOUND-IDX                PIC 9(04).
+       01  DL-GRAND-EXC-TOTAL              PIC 9(08) VALUE ZERO.
+       01  DL-GRAND-CLEAN-TOTAL            PIC 9(08) VALUE ZERO.
+       01  DL-OVFL-EXC-COUNT                PIC 9(08) VALUE ZERO.
+       01  DL-OVFL-CLEAN-COUNT              PIC 9(08) VALUE ZERO.
+       01  DL-OVFL-HIT-COUNT            PIC 9(08) VALUE ZERO.
+       PROCEDURE        DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-PROCESS-RECORD  THRU 2000-EXIT
+              UNTIL DL-EOF
+           PERFORM 8000-PRINT-SUMMARY   THRU 8000-EXIT
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      *    1000-INITIALIZE
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+           ACCEPT DL-RUN-ID FROM TIME
+           OPEN INPUT TRANSACTIONS
+           IF DL-TRAN-STATUS NOT = '00'
+              DISPLAY 'PROG-BATCH: UNABLE TO OPEN TRANSACTIONS, STATUS '
+                      DL-TRAN-STATUS
+              MOVE 'Y' TO DL-EOF-SW
+           END-IF
+           IF NOT DL-EOF
+              PERFORM 1100-CHECK-RESTART THRU 1100-EXIT
+              PERFORM 1200-OPEN-REJECTS THRU 1200-EXIT
+              PERFORM 3000-READ-TRANSACTION THRU 3000-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    1100-CHECK-RESTART
+      *    IF A CHECKPOINT FILE EXISTS FROM A PRIOR RUN THAT DID NOT
+      *    REACH END OF FILE, SKIP PAST THE RECORDS IT ALREADY
+      *    PROCESSED INSTEAD OF REPROCESSING (AND REPOSTING TO THE
+      *    EXCEPTIONS LEDGER) THE WHOLE FILE FROM RECORD ONE, AND
+      *    RESTORE THE SUMMARY/DIVISOR-BREAKDOWN ACCUMULATORS SO THE
+      *    END-OF-RUN REPORTS STILL COVER THE WHOLE FILE RATHER THAN
+      *    JUST THE PORTION PROCESSED SINCE THE RESTART.
+      *----------------------------------------------------------------
+       1100-CHECK-RESTART.
+           OPEN INPUT CHECKPOINT-FILE
+           IF DL-CKPT-STATUS = '00'
+              READ CHECKPOINT-FILE INTO DL-CHECKPOINT-RECORD
+              IF DL-CKPT-STATUS = '00'
+                 MOVE DL-CKP-RECORD-COUNT      TO DL-CKP-TARGET-COUNT
+                 MOVE DL-CKP-EXCEPTION-COUNT   TO DL-EXCEPTION-COUNT
+                 MOVE DL-CKP-CLEAN-COUNT       TO DL-CLEAN-COUNT
+                 MOVE DL-CKP-RANGE-ERROR-COUNT TO DL-RANGE-ERROR-COUNT
+                 MOVE DL-CKP-REJECT-COUNT      TO DL-REJECT-COUNT
+                 MOVE DL-CKP-DIVISOR-COUNT     TO DL-DIVISOR-COUNT
+                 MOVE DL-CKP-OVFL-EXC-COUNT    TO DL-OVFL-EXC-COUNT
+                 MOVE DL-CKP-OVFL-CLEAN-COUNT  TO DL-OVFL-CLEAN-COUNT
+                 MOVE DL-CKP-OVFL-HIT-COUNT    TO DL-OVFL-HIT-COUNT
+                 MOVE DL-CKP-DVT-TABLE         TO DL-DIVISOR-TABLE
+              END-IF
+              CLOSE CHECKPOINT-FILE
+           END-IF
+           IF DL-CKP-TARGET-COUNT > ZERO
+              DISPLAY 'PROG-BATCH: RESTARTING AFTER RECORD '
+                      DL-CKP-TARGET-COUNT
+              PERFORM 3000-READ-TRANSACTION THRU 3000-EXIT
+                 UNTIL DL-EOF OR DL-RECORDS-READ >= DL-CKP-TARGET-COUNT
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    1200-OPEN-REJECTS
+      *    A RESTART MUST APPEND TO THE REJECTS FILE FROM THE PRIOR
+      *    (ABENDED) RUN RATHER THAN TRUNCATE IT -- OTHERWISE EVERY
+      *    REJECT WRITTEN BEFORE THE LAST CHECKPOINT IS LOST WITH NO
+      *    RECORD IT EVER EXISTED.  A FRESH RUN STILL STARTS THE FILE
+      *    CLEAN.
+      *----------------------------------------------------------------
+       1200-OPEN-REJECTS.
+           IF DL-CKP-TARGET-COUNT > ZERO
+              OPEN EXTEND REJECTS
+              IF DL-REJ-STATUS = '35'
+                 OPEN OUTPUT REJECTS
+              END-IF
+           ELSE
+              OPEN OUTPUT REJECTS
+           END-IF
+           MOVE 'Y' TO DL-REJECTS-OPEN-SW.
+       1200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    2000-PROCESS-RECORD
+      *    CALL THE REM-CHECK SUBROUTINE FOR THE CURRENT RECORD AND
+      *    TALLY THE RESULT, THEN READ THE NEXT TRANSACTION.  ANY
+      *    RECORD THAT FAILED 1500-VALIDATE-DIVISOR IS WRITTEN TO
+      *    REJECTS AND KEPT OUT OF THE CALL TO PROG ENTIRELY, PER REQ
+      *    007 -- A ZERO OR NEGATIVE DIVISOR MUST NEVER REACH THE REM
+      *    CALCULATION ON REAL FEED DATA, NOT EVEN TO EXERCISE THE
+      *    EXCEPTIONS LEDGER/DIVISOR REPORT.  THAT DELIBERATE EXERCISE
+      *    IS WHAT PROG-TEST'S BOUNDARY-CARD HARNESS (REQ 009) IS FOR.
+      *----------------------------------------------------------------
+       2000-PROCESS-RECORD.
+           PERFORM 1500-VALIDATE-DIVISOR THRU 1500-EXIT
+           IF DL-REJECT-SW = 'Y'
+              PERFORM 7000-WRITE-REJECT THRU 7000-EXIT
+           ELSE
+              MOVE DL-TRAN-DIVIDEND TO DL-CALL-DIVIDEND
+              MOVE DL-TRAN-DIVISOR  TO DL-CALL-DIVISOR
+              CALL 'PROG' USING DL-CALL-DIVIDEND
+                                DL-CALL-DIVISOR
+                                DL-RESULT
+                                DL-EXCEPTION-STATUS-OUT
+                                DL-RANGE-ERROR-OUT
+                                DL-RUN-ID
+              MOVE 'Y' TO DL-PROG-CALLED-SW
+              IF DL-EXCEPTION-STATUS-OUT = 'EC-ARGUMENT-FUNCTION'
+                 ADD 1 TO DL-EXCEPTION-COUNT
+                 PERFORM 4000-LOOKUP-EXC-DESC THRU 4000-EXIT
+                 DISPLAY 'RECORD ' DL-RECORDS-READ ': ' DL-EXC-DESC-OUT
+              ELSE
+                 ADD 1 TO DL-CLEAN-COUNT
+              END-IF
+              IF DL-RANGE-ERROR-OUT = 'Y'
+                 ADD 1 TO DL-RANGE-ERROR-COUNT
+              END-IF
+              PERFORM 6000-UPDATE-DIVISOR-BREAK THRU 6000-EXIT
+           END-IF
+           DIVIDE DL-RECORDS-READ BY DL-CKP-INTERVAL
+              GIVING DL-CKP-QUOTIENT
+              REMAINDER DL-CKP-REMAINDER
+           IF DL-CKP-REMAINDER = ZERO
+              PERFORM 5000-WRITE-CHECKPOINT THRU 5000-EXIT
+           END-IF
+           PERFORM 3000-READ-TRANSACTION THRU 3000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    1500-VALIDATE-DIVISOR
+      *    A ZERO, NEGATIVE, OR NON-NUMERIC DIVISOR IN REAL FEED DATA
+      *    IS A DATA-QUALITY PROBLEM, NOT THE EXPECTED EXCEPTION CASE
+      *    THE FUNCTION REM CHECK IS DESIGNED TO CATCH.  KEEP IT OUT
+      *    OF THE REM CALL ENTIRELY AND ROUTE IT TO REJECTS INSTEAD.
+      *----------------------------------------------------------------
+       1500-VALIDATE-DIVISOR.
+           MOVE 'N' TO DL-REJECT-SW
+           IF DL-TRAN-DIVISOR NOT NUMERIC
+              MOVE 'R1  ' TO DL-REJ-REASON-CODE
+              MOVE 'DIVISOR NOT NUMERIC' TO DL-REJ-REASON-TEXT
+              MOVE 'Y' TO DL-REJECT-SW
+           ELSE
+              IF DL-TRAN-DIVISOR <= ZERO
+                 MOVE 'R2  ' TO DL-REJ-REASON-CODE
+                 MOVE 'DIVISOR ZERO OR NEGATIVE' TO DL-REJ-REASON-TEXT
+                 MOVE 'Y' TO DL-REJECT-SW
+              END-IF
+           END-IF.
+       1500-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    7000-WRITE-REJECT
+      *----------------------------------------------------------------
+       7000-WRITE-REJECT.
+           MOVE DL-TRAN-DIVIDEND TO DL-REJ-DIVIDEND
+           MOVE DL-TRAN-DIVISOR-RAW TO DL-REJ-DIVISOR-RAW
+           MOVE DL-REJECT-RECORD TO FD-REJECT-RECORD
+           WRITE FD-REJECT-RECORD
+           ADD 1 TO DL-REJECT-COUNT.
+       7000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    6000-UPDATE-DIVISOR-BREAK
+      *    ACCUMULATE THE EXCEPTION/CLEAN COUNT FOR THIS RECORD'S
+      *    DIVISOR SO 8100-PRINT-DIVISOR-REPORT CAN BREAK THE
+      *    END-OF-RUN REPORT OUT BY DIVISOR VALUE.
+      *----------------------------------------------------------------
+       6000-UPDATE-DIVISOR-BREAK.
+           MOVE 'N' TO DL-DVT-FOUND-SW
+           MOVE ZERO TO DL-DVT-FOUND-IDX
+           PERFORM 6100-FIND-DIVISOR-ENTRY THRU 6100-EXIT
+              VARYING DL-DVT-SUB FROM 1 BY 1
+              UNTIL DL-DVT-SUB > DL-DIVISOR-COUNT
+                 OR DL-DVT-FOUND-SW = 'Y'
+           IF DL-DVT-FOUND-SW = 'Y'
+              MOVE DL-DVT-FOUND-IDX TO DL-DVT-SUB
+              IF DL-EXCEPTION-STATUS-OUT = 'EC-ARGUMENT-FUNCTION'
+                 ADD 1 TO DL-DVT-EXC-COUNT (DL-DVT-SUB)
+              ELSE
+                 ADD 1 TO DL-DVT-CLEAN-COUNT (DL-DVT-SUB)
+              END-IF
+           ELSE
+              IF DL-DIVISOR-COUNT < 50
+                 ADD 1 TO DL-DIVISOR-COUNT
+                 MOVE DL-DIVISOR-COUNT TO DL-DVT-SUB
+                 MOVE DL-TRAN-DIVISOR TO DL-DVT-DIVISOR (DL-DVT-SUB)
+                 MOVE ZERO TO DL-DVT-EXC-COUNT (DL-DVT-SUB)
+                 MOVE ZERO TO DL-DVT-CLEAN-COUNT (DL-DVT-SUB)
+                 IF DL-EXCEPTION-STATUS-OUT = 'EC-ARGUMENT-FUNCTION'
+                    ADD 1 TO DL-DVT-EXC-COUNT (DL-DVT-SUB)
+                 ELSE
+                    ADD 1 TO DL-DVT-CLEAN-COUNT (DL-DVT-SUB)
+                 END-IF
+              ELSE
+                 PERFORM 6200-UPDATE-OVERFLOW-BREAK THRU 6200-EXIT
+              END-IF
+           END-IF.
+       6000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    6200-UPDATE-OVERFLOW-BREAK
+      *    ONCE THE 50-SLOT TABLE IS FULL, A NEW DIVISOR'S HITS MUST
+      *    NOT BE FOLDED INTO AN UNRELATED SLOT -- THAT WOULD ATTRIBUTE
+      *    ITS COUNTS TO WHATEVER DIVISOR HAPPENS TO OCCUPY THAT SLOT.
+      *    ROUTE THEM TO A DEDICATED OVERFLOW BUCKET INSTEAD SO THE
+      *    BREAKDOWN REPORT STAYS TRUSTWORTHY PER DIVISOR VALUE.
+      *----------------------------------------------------------------
+       6200-UPDATE-OVERFLOW-BREAK.
+           IF DL-EXCEPTION-STATUS-OUT = 'EC-ARGUMENT-FUNCTION'
+              ADD 1 TO DL-OVFL-EXC-COUNT
+           ELSE
+              ADD 1 TO DL-OVFL-CLEAN-COUNT
+           END-IF
+           IF DL-OVFL-HIT-COUNT = ZERO
+              DISPLAY 'PROG-BATCH: DIVISOR TABLE FULL, ROUTING '
+                      'FURTHER NEW DIVISORS TO THE OVERFLOW BUCKET'
+           END-IF
+           ADD 1 TO DL-OVFL-HIT-COUNT.
+       6200-EXIT.
+           EXIT.
+
+       6100-FIND-DIVISOR-ENTRY.
+           IF DL-DVT-DIVISOR (DL-DVT-SUB) = DL-TRAN-DIVISOR
+              MOVE 'Y' TO DL-DVT-FOUND-SW
+              MOVE DL-DVT-SUB TO DL-DVT-FOUND-IDX
+           END-IF.
+       6100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    5000-WRITE-CHECKPOINT
+      *    PERSIST THE CURRENT INPUT RECORD COUNT EVERY DL-CKP-INTERVAL
+      *    RECORDS SO A RERUN CAN RESUME FROM THE LAST GOOD COUNT, PLUS
+      *    EVERY RUNNING SUMMARY AND DIVISOR-BREAKDOWN ACCUMULATOR SO
+      *    A RESTARTED RUN'S FINAL REPORTS STILL COVER THE WHOLE FILE.
+      *----------------------------------------------------------------
+       5000-WRITE-CHECKPOINT.
+           MOVE DL-RECORDS-READ          TO DL-CKP-RECORD-COUNT
+           MOVE DL-EXCEPTION-COUNT       TO DL-CKP-EXCEPTION-COUNT
+           MOVE DL-CLEAN-COUNT           TO DL-CKP-CLEAN-COUNT
+           MOVE DL-RANGE-ERROR-COUNT     TO DL-CKP-RANGE-ERROR-COUNT
+           MOVE DL-REJECT-COUNT          TO DL-CKP-REJECT-COUNT
+           MOVE DL-DIVISOR-COUNT         TO DL-CKP-DIVISOR-COUNT
+           MOVE DL-OVFL-EXC-COUNT        TO DL-CKP-OVFL-EXC-COUNT
+           MOVE DL-OVFL-CLEAN-COUNT      TO DL-CKP-OVFL-CLEAN-COUNT
+           MOVE DL-OVFL-HIT-COUNT        TO DL-CKP-OVFL-HIT-COUNT
+           MOVE DL-DIVISOR-TABLE         TO DL-CKP-DVT-TABLE
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE DL-CHECKPOINT-RECORD TO FD-CHECKPOINT-RECORD
+           WRITE FD-CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+       5000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    3000-READ-TRANSACTION
+      *----------------------------------------------------------------
+       3000-READ-TRANSACTION.
+           READ TRANSACTIONS INTO DL-TRAN-RECORD
+              AT END
+                 MOVE 'Y' TO DL-EOF-SW
+              NOT AT END
+                 ADD 1 TO DL-RECORDS-READ
+           END-READ.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    8000-PRINT-SUMMARY
+      *----------------------------------------------------------------
+       8000-PRINT-SUMMARY.
+           DISPLAY 'PROG-BATCH SUMMARY'
+           DISPLAY '  RECORDS READ .......... ' DL-RECORDS-READ
+           DISPLAY '  EXCEPTIONS RAISED ..... ' DL-EXCEPTION-COUNT
+           DISPLAY '  CLEAN COMPUTATIONS .... ' DL-CLEAN-COUNT
+           DISPLAY '  COMP-5 RANGE ERRORS ... ' DL-RANGE-ERROR-COUNT
+           DISPLAY '  REJECTED (BAD DATA) ... ' DL-REJECT-COUNT
+           PERFORM 8100-PRINT-DIVISOR-REPORT THRU 8100-EXIT.
+       8000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    8100-PRINT-DIVISOR-REPORT
+      *    CONTROL-BREAK REPORT: ONE LINE PER DIVISOR VALUE SEEN,
+      *    WITH A FINAL GRAND TOTAL LINE TO SPOT WHICH DIVISORS ARE
+      *    THE CHRONIC SOURCE OF EC-ARGUMENT-FUNCTION FAULTS.
+      *----------------------------------------------------------------
+       8100-PRINT-DIVISOR-REPORT.
+           MOVE ZERO TO DL-GRAND-EXC-TOTAL
+           MOVE ZERO TO DL-GRAND-CLEAN-TOTAL
+           DISPLAY ' '
+           DISPLAY 'DIVISOR BREAKDOWN'
+           DISPLAY '  DIVISOR          EXCEPTIONS  CLEAN'
+           PERFORM 8110-PRINT-DIVISOR-LINE THRU 8110-EXIT
+              VARYING DL-DVT-SUB FROM 1 BY 1
+              UNTIL DL-DVT-SUB > DL-DIVISOR-COUNT
+           IF DL-OVFL-HIT-COUNT > ZERO
+              DISPLAY '  *OVERFLOW*      ' DL-OVFL-EXC-COUNT
+                      '  ' DL-OVFL-CLEAN-COUNT
+              ADD DL-OVFL-EXC-COUNT   TO DL-GRAND-EXC-TOTAL
+              ADD DL-OVFL-CLEAN-COUNT TO DL-GRAND-CLEAN-TOTAL
+           END-IF
+           DISPLAY '  ------------------------------------'
+           DISPLAY '  GRAND TOTAL      ' DL-GRAND-EXC-TOTAL
+                   '  ' DL-GRAND-CLEAN-TOTAL.
+       8100-EXIT.
+           EXIT.
+
+       8110-PRINT-DIVISOR-LINE.
+           DISPLAY '  ' DL-DVT-DIVISOR (DL-DVT-SUB)
+                   '      ' DL-DVT-EXC-COUNT (DL-DVT-SUB)
+                   '  ' DL-DVT-CLEAN-COUNT (DL-DVT-SUB)
+           ADD DL-DVT-EXC-COUNT (DL-DVT-SUB)   TO DL-GRAND-EXC-TOTAL
+           ADD DL-DVT-CLEAN-COUNT (DL-DVT-SUB) TO DL-GRAND-CLEAN-TOTAL.
+       8110-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    9000-TERMINATE
+      *    CALL 'PROG-TERM' ONLY IF CALL 'PROG' WAS MADE AT LEAST ONCE
+      *    THIS RUN (DL-PROG-CALLED) -- THE RUNTIME RESOLVES A LITERAL
+      *    CALL BY LOADING THE NAMED MODULE, AND AN ALTERNATE ENTRY
+      *    POINT CANNOT BE RESOLVED UNTIL ITS MODULE HAS BEEN LOADED BY
+      *    A CALL TO ITS PRIMARY PROGRAM-ID, SO CALLING 'PROG-TERM'
+      *    BEFORE PROG ITSELF WAS EVER CALLED (E.G. A FAILED OPEN OR AN
+      *    EMPTY TRANSACTIONS FILE) WOULD ABEND WITH "MODULE NOT FOUND".
+      *----------------------------------------------------------------
+       9000-TERMINATE.
+           IF DL-PROG-CALLED
+              CALL 'PROG-TERM'
+           END-IF
+           CLOSE TRANSACTIONS
+           IF DL-REJECTS-OPEN
+              CLOSE REJECTS
+           END-IF
+           INITIALIZE DL-CHECKPOINT-RECORD
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE DL-CHECKPOINT-RECORD TO FD-CHECKPOINT-RECORD
+           WRITE FD-CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+       9000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    4000-LOOKUP-EXC-DESC
+      *    TRANSLATE DL-EXCEPTION-STATUS-OUT INTO A BUSINESS-READABLE
+      *    DESCRIPTION FROM THE EXCTAB COPYBOOK FOR REPORTING.
+      *----------------------------------------------------------------
+       4000-LOOKUP-EXC-DESC.
+           MOVE SPACES TO DL-EXC-DESC-OUT
+           PERFORM 4100-SEARCH-EXC-ENTRY THRU 4100-EXIT
+              VARYING DL-EXC-SUB FROM 1 BY 1
+              UNTIL DL-EXC-SUB > 8.
+       4000-EXIT.
+           EXIT.
+
+       4100-SEARCH-EXC-ENTRY.
+           IF DL-EXCEPTION-STATUS-OUT (1:22) = DL-EXC-CODE (DL-EXC-SUB)
+              MOVE DL-EXC-DESC (DL-EXC-SUB) TO DL-EXC-DESC-OUT
+              MOVE 8 TO DL-EXC-SUB
+           END-IF.
+       4100-EXIT.
+           EXIT.
