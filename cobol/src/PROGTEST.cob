@@ -0,0 +1,151 @@
+      ******************************************************************
+      *    PROGRAM-ID:     PROG-TEST
+      *    AUTHOR:         M. OKONJO-PATEL
+      *    INSTALLATION:   GENERAL LEDGER SYSTEMS
+      *    DATE-WRITTEN:   2026-08-09
+      *    DATE-COMPILED:
+      *
+      *    JCL-STYLE CONTROL-CARD HARNESS FOR PROG.  EACH CARD ON THE
+      *    CONTROL-CARDS FILE SUPPLIES ONE DIVIDEND/DIVISOR PAIR TO BE
+      *    HANDED TO PROG, SO OPERATIONS CAN EXERCISE A NEW BOUNDARY
+      *    VALUE (INCLUDING A ZERO OR NEGATIVE DIVISOR) BY EDITING A
+      *    CARD RATHER THAN RECOMPILING A TEST PROGRAM.  UNLIKE
+      *    PROG-BATCH, THIS HARNESS DOES NOT VALIDATE THE DIVISOR
+      *    FIRST -- THAT VALIDATION EXISTS TO KEEP BAD PRODUCTION FEED
+      *    DATA AWAY FROM THE REM CHECK, NOT TO STOP SOMEONE FROM
+      *    DELIBERATELY TESTING THE EXCEPTION CASE ON PURPOSE.
+      *
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------- ----  ------------------------------------------
+      *    2026-08-09 MOP   ORIGINAL PROGRAM
+      ******************************************************************
+       IDENTIFICATION   DIVISION.
+       PROGRAM-ID.      PROG-TEST.
+       ENVIRONMENT      DIVISION.
+       INPUT-OUTPUT     SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-CARDS ASSIGN TO "CTLCARDS"
+              ORGANIZATION SEQUENTIAL
+              FILE STATUS IS DL-CTL-STATUS.
+       DATA             DIVISION.
+       FILE             SECTION.
+       FD  CONTROL-CARDS.
+       01  FD-CTL-RECORD                PIC X(16).
+       WORKING-STORAGE  SECTION.
+           COPY CTLCARD.
+           COPY EXCTAB.
+       01  DL-CTL-STATUS                PIC X(02).
+       01  DL-EOF-SW                    PIC X(01) VALUE 'N'.
+           88  DL-EOF                   VALUE 'Y'.
+       01  DL-CALL-DIVIDEND             PIC S9(6)V9(4).
+       01  DL-CALL-DIVISOR              PIC S9(6)V9(4).
+       01  DL-RESULT                    PIC S9(4)V9(4) COMP-5.
+       01  DL-EXCEPTION-STATUS-OUT      PIC X(32).
+       01  DL-RANGE-ERROR-OUT           PIC X(01).
+       01  DL-RUN-ID                    PIC X(08).
+       01  DL-EXC-SUB                   PIC 9(02).
+       01  DL-EXC-DESC-OUT              PIC X(32).
+       01  DL-CARD-COUNT                PIC 9(08) VALUE ZERO.
+       PROCEDURE        DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-PROCESS-CARD    THRU 2000-EXIT
+              UNTIL DL-EOF
+           PERFORM 9000-TERMINATE       THRU 9000-EXIT
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      *    1000-INITIALIZE
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+           ACCEPT DL-RUN-ID FROM TIME
+           OPEN INPUT CONTROL-CARDS
+           IF DL-CTL-STATUS NOT = '00'
+              DISPLAY 'PROG-TEST: UNABLE TO OPEN CONTROL-CARDS, STATUS '
+                      DL-CTL-STATUS
+              MOVE 'Y' TO DL-EOF-SW
+           END-IF
+           IF NOT DL-EOF
+              PERFORM 3000-READ-CARD THRU 3000-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    2000-PROCESS-CARD
+      *    CALL PROG DIRECTLY WITH WHATEVER THE CARD SAYS -- NO
+      *    VALIDATION -- AND DISPLAY THE OUTCOME FOR THE TESTER.  THE
+      *    CARD'S DIVIDEND/DIVISOR ARE MOVED INTO WIDER WORKING-STORAGE
+      *    FIELDS BEFORE THE CALL SO A BOUNDARY-VALUE CARD CAN ACTUALLY
+      *    DRIVE A REMAINDER LARGE ENOUGH TO EXERCISE PROG'S RANGE
+      *    CHECK, WITHOUT WIDENING CTLCARD.CPY'S PHYSICAL CARD LAYOUT.
+      *----------------------------------------------------------------
+       2000-PROCESS-CARD.
+           ADD 1 TO DL-CARD-COUNT
+           MOVE DL-CTL-DIVIDEND TO DL-CALL-DIVIDEND
+           MOVE DL-CTL-DIVISOR  TO DL-CALL-DIVISOR
+           CALL 'PROG' USING DL-CALL-DIVIDEND
+                             DL-CALL-DIVISOR
+                             DL-RESULT
+                             DL-EXCEPTION-STATUS-OUT
+                             DL-RANGE-ERROR-OUT
+                             DL-RUN-ID
+           MOVE SPACES TO DL-EXC-DESC-OUT
+           PERFORM 4000-LOOKUP-EXC-DESC THRU 4000-EXIT
+           DISPLAY 'CARD ' DL-CARD-COUNT ': '
+                   DL-CTL-DIVIDEND ' / ' DL-CTL-DIVISOR
+                   ' = ' DL-RESULT
+           DISPLAY '    EXCEPTION-STATUS: ' DL-EXCEPTION-STATUS-OUT
+                   ' (' DL-EXC-DESC-OUT ')'
+           DISPLAY '    RANGE-ERROR:      ' DL-RANGE-ERROR-OUT
+           PERFORM 3000-READ-CARD THRU 3000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    4000-LOOKUP-EXC-DESC
+      *----------------------------------------------------------------
+       4000-LOOKUP-EXC-DESC.
+           PERFORM 4100-SEARCH-EXC-ENTRY THRU 4100-EXIT
+              VARYING DL-EXC-SUB FROM 1 BY 1
+              UNTIL DL-EXC-SUB > 8.
+       4000-EXIT.
+           EXIT.
+
+       4100-SEARCH-EXC-ENTRY.
+           IF DL-EXCEPTION-STATUS-OUT (1:22) = DL-EXC-CODE (DL-EXC-SUB)
+              MOVE DL-EXC-DESC (DL-EXC-SUB) TO DL-EXC-DESC-OUT
+              MOVE 8 TO DL-EXC-SUB
+           END-IF.
+       4100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    3000-READ-CARD
+      *----------------------------------------------------------------
+       3000-READ-CARD.
+           READ CONTROL-CARDS INTO DL-CONTROL-CARD
+              AT END
+                 MOVE 'Y' TO DL-EOF-SW
+           END-READ.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    9000-TERMINATE
+      *    CALL 'PROG-TERM' ONLY IF A CARD WAS ACTUALLY PROCESSED --
+      *    THE RUNTIME CANNOT RESOLVE AN ALTERNATE ENTRY POINT UNTIL
+      *    ITS MODULE HAS BEEN LOADED BY A CALL TO ITS PRIMARY
+      *    PROGRAM-ID, SO CALLING 'PROG-TERM' BEFORE PROG ITSELF WAS
+      *    EVER CALLED (E.G. AN EMPTY CONTROL-CARDS FILE) WOULD ABEND
+      *    WITH "MODULE NOT FOUND".
+      *----------------------------------------------------------------
+       9000-TERMINATE.
+           IF DL-CARD-COUNT > ZERO
+              CALL 'PROG-TERM'
+           END-IF
+           CLOSE CONTROL-CARDS.
+       9000-EXIT.
+           EXIT.
