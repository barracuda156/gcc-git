@@ -0,0 +1,274 @@
+      ******************************************************************
+      *    PROGRAM-ID:     PROG
+      *    AUTHOR:         M. OKONJO-PATEL
+      *    INSTALLATION:   GENERAL LEDGER SYSTEMS
+      *    DATE-WRITTEN:   2026-08-09
+      *    DATE-COMPILED:
+      *
+      *    THIS PROGRAM IS THE CALLABLE REMAINDER-CHECK SUBROUTINE.
+      *    IT WRAPS THE FUNCTION REM EXCEPTION HANDLING SO THAT ANY
+      *    LEDGER-CLOSING PROGRAM CAN CALL IT ONCE INSTEAD OF
+      *    DUPLICATING THE CHECK AND ITS EXCEPTION HANDLING INLINE.
+      *    EVERY CALL THAT RAISES EC-ARGUMENT-FUNCTION IS POSTED TO
+      *    THE DAILY EXCEPTIONS-LEDGER FILE FOR LATER AUDIT REVIEW.
+      *
+      *    CALLING CONVENTION
+      *    CALL 'PROG' USING DL-DIVIDEND         DL-DIVISOR
+      *                      DL-RESULT           DL-EXCEPTION-STATUS-OUT
+      *                      DL-RANGE-ERROR-OUT  DL-RUN-ID
+      *
+      *    THE EXCEPTIONS-LEDGER AND AUDIT-TRAIL FILES ARE OPENED ONCE,
+      *    ON THE FIRST CALL INTO THIS PROGRAM, AND STAY OPEN ACROSS
+      *    EVERY SUBSEQUENT CALL IN THE SAME RUN UNIT -- A HIGH-VOLUME
+      *    CALLER LIKE PROG-BATCH OTHERWISE PAYS FOR AN OPEN AND A
+      *    CLOSE ON TWO SEQUENTIAL FILES FOR EVERY SINGLE TRANSACTION.
+      *    EVERY CALLER MUST THEREFORE CALL THE ALTERNATE ENTRY POINT
+      *    'PROG-TERM' (NO PARAMETERS) ONCE AT END OF RUN TO CLOSE
+      *    THEM; SEE 9000-TERMINATE. BOTH PROG-BATCH AND PROG-TEST DO
+      *    THIS FROM THEIR OWN 9000-TERMINATE. A CALLER THAT SKIPPED
+      *    'PROG-TERM' WOULD SIMPLY LEAVE THE FILES OPEN UNTIL THE RUN
+      *    UNIT ENDS, WHICH IS HARMLESS BUT NOT THE INTENDED PATTERN.
+      *
+      *    DL-DIVIDEND/DL-DIVISOR ARE PIC S9(6)V9(4) -- DELIBERATELY
+      *    WIDER THAN DL-RESULT'S PIC S9(4)V9(4), SINCE FUNCTION REM'S
+      *    RESULT MAGNITUDE CAN NEVER EXCEED THE DIVISOR'S OWN.  A
+      *    CALLER WHOSE ACTUAL DIVIDEND/DIVISOR NEVER EXCEEDS
+      *    +-9999.9999 (AS TODAY'S LEDGER-CLOSING TRAFFIC DOES NOT) WILL
+      *    NEVER DRIVE DL-RANGE-ERROR-OUT TO 'Y' -- THAT IS EXPECTED,
+      *    NOT A DEFECT, SINCE A REMAINDER CANNOT WRAP WHEN IT IS
+      *    ALREADY GUARANTEED TO FIT.  THE WIDER LINKAGE EXISTS SO A
+      *    CALLER THAT LEGITIMATELY DEALS IN VALUES ABOVE THAT RANGE
+      *    (RATHER THAN TODAY'S TWO, PROG-BATCH AND PROG-TEST) STILL
+      *    GETS A WORKING GUARD INSTEAD OF ONE THAT IS UNREACHABLE BY
+      *    CONSTRUCTION. SEE 3000-CHECK-RANGE.
+      *
+      *    DL-RANGE-ERROR-OUT COMES BACK 'Y' WHEN DL-RESULT WOULD NOT
+      *    FIT BACK INTO THE PIC S9(4)V9(4) THE FIELD IS DECLARED WITH
+      *    ONCE ITS NATIVE COMP-5 STORAGE IS TAKEN INTO ACCOUNT.
+      *
+      *    DL-RUN-ID IS SUPPLIED BY THE CALLER (ITS JOB/RUN IDENTIFIER)
+      *    AND IS CARRIED ONTO EVERY AUDIT-TRAIL RECORD THIS CALL WRITES.
+      *    NOTE THAT LDG-/AUD- DIVIDEND/DIVISOR REMAIN PIC S9(4)V9(4)
+      *    (THE LEDGER/AUDIT RECORD LAYOUTS ARE UNCHANGED), SO A VALUE
+      *    OUTSIDE +-9999.9999 IS TRUNCATED ON THE WAY TO THOSE TWO
+      *    FILES; THAT ONLY AFFECTS A DELIBERATE BOUNDARY-VALUE TEST
+      *    RUN THROUGH PROG-TEST, NEVER ORDINARY LEDGER-CLOSING TRAFFIC.
+      *
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------- ----  ------------------------------------------
+      *    2026-08-09 MOP   ORIGINAL PROGRAM (ADAPTED FROM THE STANDARD
+      *                     FUNCTION REM EXCEPTION TEST); CONVERTED TO
+      *                     A LINKAGE-SECTION SUBROUTINE SO REAL
+      *                     CALLERS NO LONGER NEED COMPILED-IN LITERALS
+      *    2026-08-09 MOP   ADDED DL-RANGE-ERROR-OUT AND THE 3000-CHECK-
+      *                     RANGE PARAGRAPH TO CATCH SILENT COMP-5
+      *                     TRUNCATION/WRAP ON THE RETURNED REMAINDER
+      *    2026-08-09 MOP   ADDED DL-RUN-ID AND AN AUDIT-TRAIL RECORD ON
+      *                     EVERY EXCEPTION-STATUS AND RANGE-CHECK BRANCH
+      *    2026-08-09 MOP   1000-COMPUTE-REMAINDER NOW DERIVES THE
+      *                     EXCEPTION STATUS FROM THE DIVISOR ITSELF
+      *                     INSTEAD OF FUNCTION EXCEPTION-STATUS; ON A
+      *                     LONG-RUNNING CALLER (PROG-BATCH) THE LATTER
+      *                     WAS FOUND TO STILL REPORT A PRIOR CALL'S
+      *                     EXCEPTION (INCLUDING FILE I/O EXCEPTIONS
+      *                     RAISED BY THE LEDGER/AUDIT WRITES THEMSELVES)
+      *                     ONCE ANY EXCEPTION HAD FIRED EARLIER IN THE
+      *                     SAME RUN, MISREPORTING EVERY CALL AFTER IT
+      *    2026-08-09 MOP   WIDENED DL-DIVIDEND/DL-DIVISOR TO PIC
+      *                     S9(6)V9(4) -- AT THE OLD PIC S9(4)V9(4) THE
+      *                     REMAINDER COULD NEVER MATHEMATICALLY EXCEED
+      *                     DL-RESULT'S OWN PICTURE, SO 3000-CHECK-RANGE
+      *                     COULD NEVER FIRE FOR ANY CALL. PROG-BATCH
+      *                     AND PROG-TEST NOW MOVE THEIR NARROW RECORD/
+      *                     CARD FIELDS INTO A WIDER WORKING-STORAGE
+      *                     PAIR BEFORE THE CALL SO NEITHER FILE LAYOUT
+      *                     HAD TO CHANGE
+      *    2026-08-09 MOP   EXCEPTIONS-LEDGER AND AUDIT-TRAIL ARE NOW
+      *                     OPENED ONCE ON THE FIRST CALL INSTEAD OF ON
+      *                     EVERY CALL, SINCE A CALLER PUSHING A FULL
+      *                     DAY'S TRANSACTION VOLUME THROUGH THIS
+      *                     PROGRAM WAS PAYING FOR AN OPEN/CLOSE ON TWO
+      *                     SEQUENTIAL FILES PER TRANSACTION. ADDED THE
+      *                     'PROG-TERM' ALTERNATE ENTRY POINT SO A
+      *                     BATCH CALLER CAN CLOSE THEM ONCE AT END OF
+      *                     RUN; PROG-BATCH NOW CALLS IT FROM ITS OWN
+      *                     9000-TERMINATE
+      ******************************************************************
+       IDENTIFICATION   DIVISION.
+       PROGRAM-ID.      PROG.
+       ENVIRONMENT      DIVISION.
+       INPUT-OUTPUT     SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTIONS-LEDGER ASSIGN TO "EXCLEDGR"
+              ORGANIZATION SEQUENTIAL
+              FILE STATUS IS DL-LEDGER-STATUS.
+           SELECT AUDIT-TRAIL ASSIGN TO "AUDITTRL"
+              ORGANIZATION SEQUENTIAL
+              FILE STATUS IS DL-AUDIT-STATUS.
+       DATA             DIVISION.
+       FILE             SECTION.
+       FD  EXCEPTIONS-LEDGER.
+       01  FD-LEDGER-RECORD             PIC X(64).
+       FD  AUDIT-TRAIL.
+       01  FD-AUDIT-RECORD              PIC X(92).
+       WORKING-STORAGE  SECTION.
+       01  DL-LEDGER-STATUS             PIC X(02).
+       01  DL-AUDIT-STATUS              PIC X(02).
+       01  DL-EXCEPTION-STATUS          PIC X(32).
+       01  DL-MAX-R                     PIC S9(4)V9(4) VALUE 9999.9999.
+       01  DL-MIN-R                     PIC S9(4)V9(4) VALUE -9999.9999.
+       01  DL-RESULT-WIDE               PIC S9(8)V9(4) COMP-5.
+       01  DL-FILES-OPEN-SW             PIC X(01) VALUE 'N'.
+           88  DL-FILES-OPEN            VALUE 'Y'.
+           COPY LEDGREC.
+           COPY AUDITREC.
+       LINKAGE          SECTION.
+       01  DL-DIVIDEND                  PIC S9(6)V9(4).
+       01  DL-DIVISOR                   PIC S9(6)V9(4).
+       01  DL-RESULT                    PIC S9(4)V9(4) COMP-5.
+       01  DL-EXCEPTION-STATUS-OUT      PIC X(32).
+       01  DL-RANGE-ERROR-OUT           PIC X(01).
+       01  DL-RUN-ID                    PIC X(08).
+       PROCEDURE        DIVISION USING DL-DIVIDEND
+                                        DL-DIVISOR
+                                        DL-RESULT
+                                        DL-EXCEPTION-STATUS-OUT
+                                        DL-RANGE-ERROR-OUT
+                                        DL-RUN-ID.
+
+       0000-MAINLINE.
+           PERFORM 0100-OPEN-FILES        THRU 0100-EXIT
+           PERFORM 1000-COMPUTE-REMAINDER THRU 1000-EXIT
+           PERFORM 2000-CHECK-EXCEPTION   THRU 2000-EXIT
+           PERFORM 3000-CHECK-RANGE       THRU 3000-EXIT
+           GOBACK.
+
+      *----------------------------------------------------------------
+      *    0100-OPEN-FILES
+      *    OPEN THE LEDGER/AUDIT FILES ON THE FIRST CALL ONLY; EVERY
+      *    SUBSEQUENT CALL IN THE SAME RUN UNIT FINDS DL-FILES-OPEN
+      *    ALREADY SET AND SKIPS STRAIGHT THROUGH.
+      *----------------------------------------------------------------
+       0100-OPEN-FILES.
+           IF NOT DL-FILES-OPEN
+              OPEN EXTEND EXCEPTIONS-LEDGER
+              IF DL-LEDGER-STATUS = '35'
+                 OPEN OUTPUT EXCEPTIONS-LEDGER
+              END-IF
+              OPEN EXTEND AUDIT-TRAIL
+              IF DL-AUDIT-STATUS = '35'
+                 OPEN OUTPUT AUDIT-TRAIL
+              END-IF
+              MOVE 'Y' TO DL-FILES-OPEN-SW
+           END-IF.
+       0100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    1000-COMPUTE-REMAINDER
+      *    RUN THE STANDARD FUNCTION REM CHECK.  THE ONLY CONDITION
+      *    UNDER WHICH FUNCTION REM RAISES EC-ARGUMENT-FUNCTION IS A
+      *    ZERO SECOND ARGUMENT, SO THAT IS TESTED DIRECTLY RATHER
+      *    THAN TRUSTING FUNCTION EXCEPTION-STATUS ON ITS OWN -- THIS
+      *    RUNTIME'S EXCEPTION-STATUS REGISTER DOES NOT RESET ITSELF
+      *    BACK TO EC-OK ON A SUBSEQUENT CLEAN STATEMENT, SO A CALL
+      *    MADE LATER IN THE SAME RUN UNIT WOULD OTHERWISE INHERIT
+      *    WHATEVER EXCEPTION (ARGUMENT OR I/O) LAST FIRED AND BE
+      *    MISREPORTED TO THE LEDGER AND AUDIT TRAIL.
+      *----------------------------------------------------------------
+       1000-COMPUTE-REMAINDER.
+           MOVE FUNCTION REM ( DL-DIVIDEND DL-DIVISOR )
+                                                 TO DL-RESULT-WIDE
+           MOVE DL-RESULT-WIDE TO DL-RESULT
+           IF DL-DIVISOR = ZERO
+              MOVE 'EC-ARGUMENT-FUNCTION' TO DL-EXCEPTION-STATUS
+           ELSE
+              MOVE 'EC-OK' TO DL-EXCEPTION-STATUS
+           END-IF
+           MOVE DL-EXCEPTION-STATUS TO DL-EXCEPTION-STATUS-OUT.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    2000-CHECK-EXCEPTION
+      *    POST A LEDGER ENTRY FOR EVERY REMAINDER-ARGUMENT FAULT.
+      *----------------------------------------------------------------
+       2000-CHECK-EXCEPTION.
+           IF DL-EXCEPTION-STATUS = 'EC-ARGUMENT-FUNCTION'
+              PERFORM 2100-WRITE-LEDGER-ENTRY THRU 2100-EXIT
+              MOVE 'EXCEPTION-RAISED' TO DL-AUD-BRANCH-TAKEN
+           ELSE
+              MOVE 'NO-EXCEPTION' TO DL-AUD-BRANCH-TAKEN
+           END-IF
+           PERFORM 2200-WRITE-AUDIT-RECORD THRU 2200-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-WRITE-LEDGER-ENTRY.
+           ACCEPT DL-LDG-TS-DATE FROM DATE YYYYMMDD
+           ACCEPT DL-LDG-TS-TIME FROM TIME
+           MOVE DL-DIVIDEND TO DL-LDG-DIVIDEND
+           MOVE DL-DIVISOR TO DL-LDG-DIVISOR
+           MOVE DL-EXCEPTION-STATUS TO DL-LDG-EXC-STATUS
+           MOVE DL-LEDGER-RECORD TO FD-LEDGER-RECORD
+           WRITE FD-LEDGER-RECORD.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    2200-WRITE-AUDIT-RECORD
+      *    APPEND A FIXED-FORMAT AUDIT RECORD FOR THE BRANCH JUST
+      *    TAKEN SO AN AUDITOR CAN RECONSTRUCT THE RUN LATER.
+      *----------------------------------------------------------------
+       2200-WRITE-AUDIT-RECORD.
+           ACCEPT DL-AUD-JOB-DATE FROM DATE YYYYMMDD
+           MOVE DL-RUN-ID TO DL-AUD-RUN-ID
+           MOVE DL-DIVIDEND TO DL-AUD-DIVIDEND
+           MOVE DL-DIVISOR TO DL-AUD-DIVISOR
+           MOVE DL-RESULT TO DL-AUD-RESULT
+           MOVE DL-EXCEPTION-STATUS TO DL-AUD-EXC-STATUS
+           MOVE DL-AUDIT-RECORD TO FD-AUDIT-RECORD
+           WRITE FD-AUDIT-RECORD.
+       2200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    3000-CHECK-RANGE
+      *    COMP-5 IS NATIVE BINARY STORAGE WITH NO RUNTIME SIZE
+      *    ENFORCEMENT, SO A REMAINDER THAT DOES NOT FIT BACK INTO
+      *    PIC S9(4)V9(4) WOULD WRAP SILENTLY INSTEAD OF RAISING AN
+      *    EXCEPTION.  THE TEST MUST RUN AGAINST DL-RESULT-WIDE, THE
+      *    UNNARROWED INTERMEDIATE VALUE 1000-COMPUTE-REMAINDER KEPT
+      *    ASIDE -- BY THE TIME DL-RESULT ITSELF HAS BEEN NARROWED, ANY
+      *    WRAPAROUND HAS ALREADY HAPPENED AND COMPARING THE NARROWED
+      *    COPY AGAINST THESE SAME BOUNDS CAN NEVER CATCH IT.
+      *----------------------------------------------------------------
+       3000-CHECK-RANGE.
+           MOVE 'N' TO DL-RANGE-ERROR-OUT
+           IF DL-RESULT-WIDE > DL-MAX-R OR DL-RESULT-WIDE < DL-MIN-R
+              MOVE 'Y' TO DL-RANGE-ERROR-OUT
+              DISPLAY 'PROG: REMAINDER OUT OF RANGE: ' DL-RESULT-WIDE
+              MOVE 'RANGE-ERROR' TO DL-AUD-BRANCH-TAKEN
+           ELSE
+              MOVE 'RANGE-OK' TO DL-AUD-BRANCH-TAKEN
+           END-IF
+           PERFORM 2200-WRITE-AUDIT-RECORD THRU 2200-EXIT.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    9000-TERMINATE
+      *    ALTERNATE ENTRY POINT 'PROG-TERM', TAKING NO PARAMETERS.  A
+      *    CALLER THAT RUNS A FULL DAY'S VOLUME THROUGH CALL 'PROG'
+      *    CALLS THIS ONCE AT END OF RUN TO CLOSE THE LEDGER/AUDIT
+      *    FILES THAT 0100-OPEN-FILES LEFT OPEN ACROSS EVERY CALL.
+      *----------------------------------------------------------------
+       9000-TERMINATE.
+       ENTRY 'PROG-TERM'.
+           IF DL-FILES-OPEN
+              CLOSE EXCEPTIONS-LEDGER
+              CLOSE AUDIT-TRAIL
+              MOVE 'N' TO DL-FILES-OPEN-SW
+           END-IF
+           GOBACK.
