@@ -0,0 +1,37 @@
+      ******************************************************************
+      *    COPYBOOK:      CHKPT
+      *    AUTHOR:         M. OKONJO-PATEL
+      *    DATE-WRITTEN:   2026-08-09
+      *
+      *    RECORD LAYOUT FOR THE PROG-BATCH CHECKPOINT FILE.  HOLDS THE
+      *    COUNT OF TRANSACTIONS RECORDS SUCCESSFULLY PROCESSED SO A
+      *    RERUN AFTER AN ABEND CAN REPOSITION PAST THEM INSTEAD OF
+      *    REPROCESSING THE WHOLE FILE FROM RECORD ONE, PLUS EVERY
+      *    RUNNING ACCUMULATOR THE SUMMARY AND DIVISOR-BREAKDOWN
+      *    REPORTS DEPEND ON, SO A RESTARTED RUN'S FINAL REPORT IS
+      *    STILL THE TRUE TOTAL FOR THE WHOLE FILE AND NOT JUST THE
+      *    PORTION PROCESSED SINCE THE RESTART.
+      *
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------- ----  ------------------------------------------
+      *    2026-08-09 MOP   ORIGINAL COPYBOOK
+      *    2026-08-09 MOP   ADDED THE RUNNING SUMMARY AND DIVISOR-TABLE
+      *                     ACCUMULATORS SO A RESTART NO LONGER LOSES
+      *                     THE COUNTS FROM BEFORE THE LAST CHECKPOINT
+      ******************************************************************
+       01  DL-CHECKPOINT-RECORD.
+           05  DL-CKP-RECORD-COUNT      PIC 9(08).
+           05  DL-CKP-EXCEPTION-COUNT   PIC 9(08).
+           05  DL-CKP-CLEAN-COUNT       PIC 9(08).
+           05  DL-CKP-RANGE-ERROR-COUNT PIC 9(08).
+           05  DL-CKP-REJECT-COUNT      PIC 9(08).
+           05  DL-CKP-DIVISOR-COUNT     PIC 9(04).
+           05  DL-CKP-OVFL-EXC-COUNT    PIC 9(08).
+           05  DL-CKP-OVFL-CLEAN-COUNT  PIC 9(08).
+           05  DL-CKP-OVFL-HIT-COUNT    PIC 9(08).
+           05  DL-CKP-DVT-TABLE.
+               10  DL-CKP-DVT-ENTRY OCCURS 50 TIMES.
+                   15  DL-CKP-DVT-DIVISOR     PIC S9(4)V9(4).
+                   15  DL-CKP-DVT-EXC-COUNT   PIC 9(08).
+                   15  DL-CKP-DVT-CLEAN-COUNT PIC 9(08).
