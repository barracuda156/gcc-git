@@ -0,0 +1,22 @@
+      ******************************************************************
+      *    COPYBOOK:      LEDGREC
+      *    AUTHOR:         M. OKONJO-PATEL
+      *    DATE-WRITTEN:   2026-08-09
+      *
+      *    RECORD LAYOUT FOR THE DAILY EXCEPTIONS-LEDGER FILE.  ONE
+      *    RECORD IS WRITTEN EVERY TIME A REMAINDER CALCULATION RAISES
+      *    EC-ARGUMENT-FUNCTION, SO THE CONDITION CAN BE REVIEWED BY
+      *    DATE/TIME INSTEAD OF BY CHASING SPOOL OUTPUT.
+      *
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------- ----  ------------------------------------------
+      *    2026-08-09 MOP   ORIGINAL COPYBOOK
+      ******************************************************************
+       01  DL-LEDGER-RECORD.
+           05  DL-LDG-DIVIDEND          PIC S9(4)V9(4).
+           05  DL-LDG-DIVISOR           PIC S9(4)V9(4).
+           05  DL-LDG-EXC-STATUS        PIC X(32).
+           05  DL-LDG-TIMESTAMP.
+               10  DL-LDG-TS-DATE       PIC 9(08).
+               10  DL-LDG-TS-TIME       PIC 9(08).
