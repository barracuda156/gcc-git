@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    COPYBOOK:      CTLCARD
+      *    AUTHOR:         M. OKONJO-PATEL
+      *    DATE-WRITTEN:   2026-08-09
+      *
+      *    RECORD LAYOUT FOR A PROG-TEST CONTROL CARD.  THIS IS THE
+      *    JCL-STYLE EQUIVALENT OF A PARM= ON THE EXEC STATEMENT: ONE
+      *    DIVIDEND/DIVISOR PAIR PER CARD, SO A BOUNDARY VALUE CAN BE
+      *    HANDED TO PROG AT RUN TIME WITHOUT A RECOMPILE.
+      *
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------- ----  ------------------------------------------
+      *    2026-08-09 MOP   ORIGINAL COPYBOOK
+      ******************************************************************
+       01  DL-CONTROL-CARD.
+           05  DL-CTL-DIVIDEND          PIC S9(4)V9(4).
+           05  DL-CTL-DIVISOR           PIC S9(4)V9(4).
