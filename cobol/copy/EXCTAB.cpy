@@ -0,0 +1,41 @@
+      ******************************************************************
+      *    COPYBOOK:      EXCTAB
+      *    AUTHOR:         M. OKONJO-PATEL
+      *    DATE-WRITTEN:   2026-08-09
+      *
+      *    LOOKUP TABLE MAPPING THE STANDARD EC-* CONDITION NAMES
+      *    RETURNED BY FUNCTION EXCEPTION-STATUS TO A SHORT BUSINESS
+      *    DESCRIPTION, SO REPORTS CAN PRINT SOMETHING AN OPERATOR
+      *    RECOGNIZES INSTEAD OF A RAW COBOL STANDARD CONDITION NAME.
+      *
+      *    THE TABLE IS LOADED WITH VALUE CLAUSES AND REDEFINED AS AN
+      *    OCCURS TABLE SO NO RUNTIME INITIALIZATION PARAGRAPH IS
+      *    NEEDED; A CALLING PROGRAM SEARCHES DL-EXC-ENTRY FOR A
+      *    MATCHING DL-EXC-CODE AND USES DL-EXC-DESC WHEN FOUND.
+      *
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------- ----  ------------------------------------------
+      *    2026-08-09 MOP   ORIGINAL COPYBOOK
+      ******************************************************************
+       01  DL-EXC-TABLE-DATA.
+           05  FILLER PIC X(54) VALUE
+               'EC-ARGUMENT-FUNCTION  INVALID FUNCTION ARGUMENT     '.
+           05  FILLER PIC X(54) VALUE
+               'EC-SIZE-ZERO-DIVIDE   DIVIDE BY ZERO ATTEMPTED      '.
+           05  FILLER PIC X(54) VALUE
+               'EC-SIZE-OVERFLOW      ARITHMETIC RESULT TOO LARGE   '.
+           05  FILLER PIC X(54) VALUE
+               'EC-SIZE-TRUNCATION    RESULT DIGITS WERE TRUNCATED  '.
+           05  FILLER PIC X(54) VALUE
+               'EC-SIZE-UNDERFLOW     ARITHMETIC RESULT TOO SMALL   '.
+           05  FILLER PIC X(54) VALUE
+               'EC-BOUND-SUBSCRIPT    SUBSCRIPT OUT OF BOUNDS       '.
+           05  FILLER PIC X(54) VALUE
+               'EC-DATA-INCOMPATIBLE  INCOMPATIBLE DATA FOR MOVE/OP '.
+           05  FILLER PIC X(54) VALUE
+               'EC-OK                 NO EXCEPTION CONDITION        '.
+       01  DL-EXC-TABLE REDEFINES DL-EXC-TABLE-DATA.
+           05  DL-EXC-ENTRY OCCURS 8 TIMES.
+               10  DL-EXC-CODE           PIC X(22).
+               10  DL-EXC-DESC           PIC X(32).
