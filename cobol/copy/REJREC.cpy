@@ -0,0 +1,21 @@
+      ******************************************************************
+      *    COPYBOOK:      REJREC
+      *    AUTHOR:         M. OKONJO-PATEL
+      *    DATE-WRITTEN:   2026-08-09
+      *
+      *    RECORD LAYOUT FOR THE REJECTS FILE.  TRANSACTIONS WHOSE
+      *    DIVISOR FIELD IS ZERO, NEGATIVE, OR NOT NUMERIC ARE
+      *    DIVERTED HERE WITH A REASON CODE INSTEAD OF BEING PASSED
+      *    TO THE REM CALCULATION, SINCE THAT IS A DATA-QUALITY
+      *    PROBLEM RATHER THAN AN EXPECTED EXCEPTION CONDITION.
+      *
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------- ----  ------------------------------------------
+      *    2026-08-09 MOP   ORIGINAL COPYBOOK
+      ******************************************************************
+       01  DL-REJECT-RECORD.
+           05  DL-REJ-DIVIDEND          PIC S9(4)V9(4).
+           05  DL-REJ-DIVISOR-RAW       PIC X(08).
+           05  DL-REJ-REASON-CODE       PIC X(04).
+           05  DL-REJ-REASON-TEXT       PIC X(30).
