@@ -0,0 +1,24 @@
+      ******************************************************************
+      *    COPYBOOK:      TRANREC
+      *    AUTHOR:         M. OKONJO-PATEL
+      *    DATE-WRITTEN:   2026-08-09
+      *
+      *    RECORD LAYOUT FOR THE TRANSACTIONS INPUT FILE READ BY
+      *    PROG-BATCH.  ONE DIVIDEND/DIVISOR PAIR PER RECORD.
+      *
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------- ----  ------------------------------------------
+      *    2026-08-09 MOP   ORIGINAL COPYBOOK
+      *    2026-08-09 MOP   ADDED DL-TRAN-DIVISOR-RAW, AN ALPHANUMERIC
+      *                     REDEFINES OF DL-TRAN-DIVISOR, SO A CALLER
+      *                     NEEDING TO PRESERVE A NON-NUMERIC DIVISOR'S
+      *                     RAW BYTES (E.G. FOR A REJECTS RECORD) HAS
+      *                     AN EXPLICIT ALPHANUMERIC VIEW TO MOVE FROM
+      *                     INSTEAD OF AN IMPLICIT CROSS-CLASS MOVE.
+      ******************************************************************
+       01  DL-TRAN-RECORD.
+           05  DL-TRAN-DIVIDEND         PIC S9(4)V9(4).
+           05  DL-TRAN-DIVISOR          PIC S9(4)V9(4).
+           05  DL-TRAN-DIVISOR-RAW      REDEFINES DL-TRAN-DIVISOR
+                                         PIC X(08).
