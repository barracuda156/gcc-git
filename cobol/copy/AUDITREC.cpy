@@ -0,0 +1,23 @@
+      ******************************************************************
+      *    COPYBOOK:      AUDITREC
+      *    AUTHOR:         M. OKONJO-PATEL
+      *    DATE-WRITTEN:   2026-08-09
+      *
+      *    RECORD LAYOUT FOR THE AUDIT-TRAIL FILE.  ONE RECORD IS
+      *    APPENDED FOR EVERY BRANCH TAKEN OFF THE EXCEPTION-STATUS
+      *    AND COMP-5 RANGE CHECKS IN PROG, SO AN AUDITOR CAN
+      *    RECONSTRUCT EXACTLY WHAT AN OVERNIGHT RUN DID MONTHS LATER.
+      *
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------- ----  ------------------------------------------
+      *    2026-08-09 MOP   ORIGINAL COPYBOOK
+      ******************************************************************
+       01  DL-AUDIT-RECORD.
+           05  DL-AUD-JOB-DATE          PIC 9(08).
+           05  DL-AUD-RUN-ID            PIC X(08).
+           05  DL-AUD-DIVIDEND          PIC S9(4)V9(4).
+           05  DL-AUD-DIVISOR           PIC S9(4)V9(4).
+           05  DL-AUD-RESULT            PIC S9(4)V9(4).
+           05  DL-AUD-BRANCH-TAKEN      PIC X(20).
+           05  DL-AUD-EXC-STATUS        PIC X(32).
